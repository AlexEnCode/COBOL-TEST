@@ -1,8 +1,8 @@
-      *     Acronyme COBOL : Common Business Oriented Language 
+      *     Acronyme COBOL : Common Business Oriented Language
       *
-      *     Prase COBOL : C'est une instruction contenant un verbe 
+      *     Prase COBOL : C'est une instruction contenant un verbe
       *                    et se termine par un point.
-      *     Paragraphe COBOL :  Il s'agit d'une division de la 
+      *     Paragraphe COBOL :  Il s'agit d'une division de la
       *                         logique de procedure.
       *
       *
@@ -18,17 +18,25 @@
       *        le code procedurale
 
 
-      ****************************************************************** 
+      ******************************************************************
       *                                                                *
       *      Rapport de synthese du document datassur.dat              *
       *                                                                *
-      ****************************************************************** 
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. datassur.
        AUTHOR. AlexEnCode.
 
-      ****************************************************************** 
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *    Les montants sont exprimes avec une virgule decimale partout
+      *    dans ce programme (PIC 999999,99 etc.) : sans cette clause,
+      *    la virgule ne serait qu'un caractere d'edition et le champ
+      *    serait traite comme 8 chiffres entiers au lieu de 6+2.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
@@ -41,8 +49,35 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS RAPPORT-STATUS.
-           
-      ****************************************************************** 
+
+           SELECT REJETS ASSIGN TO 'rejets.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REJETS-STATUS.
+
+           SELECT UNIQUE-FILE ASSIGN TO 'datassur.uniq'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS UNIQUE-STATUS.
+
+           SELECT RAPPORT-TYPE ASSIGN TO DYNAMIC WS-SPLIT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS SPLIT-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO DYNAMIC WS-ARCHIVE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARCHIVE-STATUS.
+
+           SELECT MARKER-FILE ASSIGN TO DYNAMIC WS-MARKER-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS MARKER-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO 'dasortwk.tmp'.
+
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
 
@@ -50,192 +85,872 @@
            RECORD CONTAINS 125 CHARACTERS
            RECORDING MODE IS F.
 
-       01 FILE-REC-DATASSUR.           
+       01 FILE-REC-DATASSUR.
         02 FIELD-REC-DATASSUR        PIC X(125).
 
        FD RAPPORT
            RECORD CONTAINS 200 CHARACTERS
-           RECORDING MODE IS F.    
+           RECORDING MODE IS F.
 
-       01 FILE-WRITE-RAPPORT.           
+       01 FILE-WRITE-RAPPORT.
         02 FIELD-WRITE-RAPPORT        PIC X(200).
 
+       FD REJETS
+           RECORD CONTAINS 60 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 FILE-WRITE-REJETS.
+        02 FIELD-WRITE-REJETS        PIC X(60).
+
+       FD UNIQUE-FILE
+           RECORD CONTAINS 122 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 FILE-REC-UNIQUE             PIC X(122).
+
+       FD RAPPORT-TYPE
+           RECORD CONTAINS 200 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 FILE-WRITE-SPLIT            PIC X(200).
+
+      *    Copie d'archive du fichier d'entree, prise telle quelle une
+      *    fois le traitement du jour termine avec succes.
+       FD ARCHIVE-FILE
+           RECORD CONTAINS 125 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 FILE-REC-ARCHIVE             PIC X(125).
+
+      *    Marqueur de reprise : sa seule presence indique que le
+      *    traitement du jour a deja ete effectue.
+       FD MARKER-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 FILE-REC-MARKER              PIC X(80).
+
+      *    Fichier de travail utilise par le SORT externe : le moteur de
+      *    tri s'appuie sur le disque, la volumetrie n'est donc plus
+      *    bornee par une table en memoire.
+       SD SORT-WORK.
+
+       01 SD-RECORD.
+           05 SD-NUMBER         PIC X(08).
+           05 FILLER            PIC X      VALUE '|'.
+           05 SD-CONTRACT       PIC X(14).
+           05 FILLER            PIC X      VALUE '|'.
+           05 SD-CONTRACS       PIC X(14).
+           05 FILLER            PIC X      VALUE '|'.
+           05 SD-IRP             PIC X(41).
+           05 FILLER            PIC X      VALUE '|'.
+           05 SD-C-TYPE          PIC X(08).
+           05 FILLER            PIC X      VALUE '|'.
+           05 SD-DATE-EFFET      PIC 9(08).
+           05 FILLER            PIC X      VALUE '|'.
+           05 SD-DATE-ECH        PIC 9(08).
+           05 FILLER            PIC X      VALUE '|'.
+           05 SD-SOMME           PIC 999999,99.
+           05 FILLER            PIC X(5).
+
       ******************************************************************
 
        WORKING-STORAGE SECTION.
 
        01  DATASSUR-STATUS          PIC X(02) VALUE SPACE.
-           88 DATASSUR-STATUS-OK    VALUE '00'.        
+           88 DATASSUR-STATUS-OK    VALUE '00'.
            88 DATASSUR-STATUS-EOF   VALUE '10'.
 
        01  RAPPORT-STATUS          PIC X(02) VALUE SPACE.
-           88 RAPPORT-STATUS-OK    VALUE '00'.        
+           88 RAPPORT-STATUS-OK    VALUE '00'.
            88 RAPPORT-STATUS-EOF   VALUE '10'.
 
+       01  REJETS-STATUS           PIC X(02) VALUE SPACE.
+           88 REJETS-STATUS-OK     VALUE '00'.
+           88 REJETS-STATUS-EOF    VALUE '10'.
+
+       01  UNIQUE-STATUS           PIC X(02) VALUE SPACE.
+           88 UNIQUE-STATUS-OK     VALUE '00'.
+           88 UNIQUE-STATUS-EOF    VALUE '10'.
+
+       01  WS-ABEND-FILE           PIC X(30) VALUE SPACE.
+       01  WS-ABEND-STATUS         PIC X(02) VALUE SPACE.
+
+       01  SPLIT-STATUS            PIC X(02) VALUE SPACE.
+           88 SPLIT-STATUS-OK      VALUE '00'.
+           88 SPLIT-STATUS-EOF     VALUE '10'.
+
+       01  WS-SPLIT-FILENAME       PIC X(30) VALUE SPACE.
+       01  WS-SPLIT-TYPE-TRIM      PIC X(08) VALUE SPACE.
+
+       01  PRT-SPLIT-HEAD.
+           03 FILLER               PIC X(17) VALUE 'RAPPORT PAR TYPE='.
+           03 PRT-SPLIT-TYPE       PIC X(08) VALUE SPACE.
+
+       01  PRT-SPLIT-FOOT.
+           03 FILLER            PIC X(19) VALUE 'Nombre de lignes = '.
+           03 PRT-SPLIT-COUNT      PIC 9(05) VALUE ZERO.
+
+       01  ARCHIVE-STATUS          PIC X(02) VALUE SPACE.
+           88 ARCHIVE-STATUS-OK    VALUE '00'.
+           88 ARCHIVE-STATUS-EOF   VALUE '10'.
+
+       01  MARKER-STATUS           PIC X(02) VALUE SPACE.
+           88 MARKER-STATUS-OK       VALUE '00'.
+           88 MARKER-STATUS-EOF      VALUE '10'.
+           88 MARKER-STATUS-NOTFOUND VALUE '35'.
+
+       01  WS-RUN-DATE              PIC X(08) VALUE SPACE.
+       01  WS-ARCHIVE-FILENAME      PIC X(30) VALUE SPACE.
+       01  WS-MARKER-FILENAME       PIC X(30) VALUE SPACE.
+
+       01  WS-MARKER-LINE.
+           03 FILLER                PIC X(17) VALUE 'TRAITEMENT OK LE '.
+           03 WS-MARKER-DATE        PIC X(08) VALUE SPACE.
+           03 FILLER                PIC X(15) VALUE ' - NB LIGNES = '.
+           03 WS-MARKER-COUNT       PIC 9(05) VALUE ZERO.
+
+       01  WS-REJET-LINE.
+           03 WS-REJET-NUMBER      PIC X(08) VALUE SPACE.
+           03 FILLER               PIC X     VALUE '|'.
+           03 WS-REJET-CONTRACT    PIC X(14) VALUE SPACE.
+           03 FILLER               PIC X     VALUE '|'.
+           03 WS-REJET-SOMME       PIC 999999,99 VALUE ZERO.
+           03 FILLER               PIC X(5)  VALUE 'Euros'.
+           03 FILLER               PIC X(18) VALUE ' - DOUBLON REJETE'.
+
+       01  WS-REJET-NB             PIC 9(05) VALUE ZERO.
+
        01  PRT-STARS            PIC X(125)  VALUE ALL "*".
-       01  PRT-TITLE            PIC X(19)   VALUE "RAPPORT DE SYNTHESE". 
-       01  PRT-IDENTITY         PIC X(15)   VALUE "ID : AlexEnCode".          
-       01  PRT-DATE             PIC X(20)   VALUE "DATE".
-          
-             
+       01  PRT-TITLE            PIC X(19)   VALUE "RAPPORT DE SYNTHESE".
+       01  PRT-IDENTITY         PIC X(15)   VALUE "ID : AlexEnCode".
+
+       01  PRT-DATE.
+           03 FILLER         PIC X(19) VALUE 'DATE TRAITEMENT : '.
+           03 PRT-DATE-JJ    PIC 99.
+           03 FILLER         PIC X     VALUE '/'.
+           03 PRT-DATE-MM    PIC 99.
+           03 FILLER         PIC X     VALUE '/'.
+           03 PRT-DATE-AAAA  PIC 9999.
+           03 FILLER         PIC X     VALUE SPACE.
+           03 PRT-DATE-HH    PIC 99.
+           03 FILLER         PIC X     VALUE ':'.
+           03 PRT-DATE-MN    PIC 99.
+           03 FILLER         PIC X     VALUE ':'.
+           03 PRT-DATE-SS    PIC 99.
+
+       01  WS-CURRENT-DATE-TIME PIC X(21) VALUE SPACE.
+
        01  PRT-FOOT.
            03 FILLER         PIC X(23) VALUE 'Nombre de ligne lues = '.
-           03 PRT-LINE-COUNT PIC 9(03) VALUE ZERO.
-
-       01  WS-DATASSUR-REC.
-           03 REC-LGTH     PIC 9(03) VALUE 0.
-           03 WS-ASSURANCE-TABLE  OCCURS 1 TO 999 TIMES
-               DEPENDING ON REC-LGTH
-               INDEXED BY IDX-REC.
-              05 WS-DATASSUR-NUMBER    PIC X(08)     VALUE SPACE.
-              05 FILLER                PIC X         VALUE '|'.
-              05 WS-DATASSUR-CONTRACT  PIC X(14)     VALUE SPACE.
-              05 FILLER                PIC X         VALUE '|'.
-              05 WS-DATASSUR-CONTRACS  PIC X(14)     VALUE SPACE.
-              05 FILLER                PIC X         VALUE '|'.              
-              05 WS-DATASSUR-IRP       PIC X(41)     VALUE SPACE.
-              05 FILLER                PIC X         VALUE '|'.
-              05 WS-DATASSUR-C-TYPE    PIC X(08)     VALUE SPACE.
-              05 FILLER                PIC X         VALUE '|'.
-              05 WS-DATASSUR-DATE1     PIC 9(08)     VALUE ZERO.
-              05 FILLER                PIC X         VALUE '|'.
-              05 WS-DATASSUR-DATE1     PIC 9(08)     VALUE ZERO.
-              05 FILLER                PIC X         VALUE '|'.              
-              05 WS-DATASSUR-SOMME     PIC 999999,99 VALUE ZERO.
-              05 FILLER                PIC X(5)      VALUE 'Euros'.
-
-       01  WS-IDX-1         PIC 9(3) VALUE ZERO.
-       01  WS-IDX-2         PIC 9(3) VALUE 1.
-
-
-      ******************************************************************     
+           03 PRT-LINE-COUNT PIC 9(05) VALUE ZERO.
+
+       01  PRT-TYPE-LINE.
+           03 FILLER            PIC X(06) VALUE 'TYPE ='.
+           03 PRT-TYPE-KEY      PIC X(08) VALUE SPACE.
+           03 FILLER            PIC X(10) VALUE ' Nb ligne='.
+           03 PRT-TYPE-COUNT    PIC ZZZZ9 VALUE ZERO.
+           03 FILLER            PIC X(12) VALUE ' Sous-total='.
+           03 PRT-TYPE-SOMME    PIC ZZZZZZZZZZ9,99 VALUE ZERO.
+           03 FILLER            PIC X(6)  VALUE ' Euros'.
+
+       01  PRT-GRAND-LINE.
+           03 FILLER            PIC X(16) VALUE 'TOTAL Nb ligne='.
+           03 PRT-GRAND-COUNT   PIC ZZZZ9 VALUE ZERO.
+           03 FILLER            PIC X(12) VALUE ' Sous-total='.
+           03 PRT-GRAND-SOMME   PIC ZZZZZZZZZZ9,99 VALUE ZERO.
+           03 FILLER            PIC X(6)  VALUE ' Euros'.
+
+       01  WS-TYPE-TOTAL-REC.
+           03 WS-TYPE-NB       PIC 9(02) VALUE ZERO.
+           03 WS-TYPE-TOTALS OCCURS 50 TIMES INDEXED BY IDX-TYPE.
+              05 WS-TYPE-KEY    PIC X(08) VALUE SPACE.
+              05 WS-TYPE-COUNT  PIC 9(05) VALUE ZERO.
+              05 WS-TYPE-SOMME  PIC 9(11)V99 VALUE ZERO.
+
+       01  WS-SOMME-NUM         PIC 9(06)V99 VALUE ZERO.
+       01  WS-GRAND-COUNT       PIC 9(05) VALUE ZERO.
+       01  WS-GRAND-SOMME       PIC 9(11)V99 VALUE ZERO.
+       01  WS-TYPE-FOUND        PIC X(01) VALUE 'N'.
+           88 WS-TYPE-IS-FOUND  VALUE 'O'.
+
+      *    Enregistrement courant : une ligne dedupliquee relue depuis
+      *    UNIQUE-FILE, plus la ligne brute lue depuis DATASSUR.
+       01  WS-CUR-REC.
+           05 WS-DATASSUR-NUMBER    PIC X(08)     VALUE SPACE.
+           05 FILLER                PIC X         VALUE '|'.
+           05 WS-DATASSUR-CONTRACT  PIC X(14)     VALUE SPACE.
+           05 FILLER                PIC X         VALUE '|'.
+           05 WS-DATASSUR-CONTRACS  PIC X(14)     VALUE SPACE.
+           05 FILLER                PIC X         VALUE '|'.
+           05 WS-DATASSUR-IRP       PIC X(41)     VALUE SPACE.
+           05 FILLER                PIC X         VALUE '|'.
+           05 WS-DATASSUR-C-TYPE    PIC X(08)     VALUE SPACE.
+           05 FILLER                PIC X         VALUE '|'.
+           05 WS-DATASSUR-DATE-EFFET PIC 9(08)    VALUE ZERO.
+           05 FILLER                PIC X         VALUE '|'.
+           05 WS-DATASSUR-DATE-ECH  PIC 9(08)     VALUE ZERO.
+           05 FILLER                PIC X         VALUE '|'.
+           05 WS-DATASSUR-SOMME     PIC 999999,99 VALUE ZERO.
+           05 FILLER                PIC X(5)      VALUE 'Euros'.
+
+       01  REC-LGTH             PIC 9(05) VALUE ZERO.
+       01  WS-UNIQ-NB           PIC 9(05) VALUE ZERO.
+       01  WS-WRITTEN-NB        PIC 9(05) VALUE ZERO.
+       01  WS-PREV-NUMBER       PIC X(08) VALUE LOW-VALUES.
+       01  WS-SORT-EOF          PIC X(01) VALUE 'N'.
+           88 WS-SORT-IS-EOF    VALUE 'Y'.
+
+
+      ******************************************************************
        PROCEDURE DIVISION.
 
 
-           PERFORM 0000-MAIN-START   THRU 0000-MAIN-END. 
+           PERFORM 0000-MAIN-START   THRU 0000-MAIN-END.
 
       ******************************************************************
        0000-MAIN-START.
 
-           PERFORM 7000-READ-START   THRU 7000-READ-END. 
+           PERFORM 7005-CHECKPOINT-START THRU 7005-CHECKPOINT-END.
+
+           PERFORM 7000-READ-START   THRU 7000-READ-END.
+
+           PERFORM 7100-SORT-START   THRU 7100-SORT-END.
 
-           PERFORM 7100-SORT-START   THRU 7100-SORT-END. 
-           
            PERFORM 7200-WRITE-START  THRU 7200-WRITE-END.
 
+           PERFORM 7300-ARCHIVE-START THRU 7300-ARCHIVE-END.
+
+           PERFORM 7310-MARKER-WRITE-START THRU 7310-MARKER-WRITE-END.
+
        0000-MAIN-END.
            STOP RUN.
 
-      ****************************************************************** 
+      ******************************************************************
+      *    Controle des codes retour fichier : tout statut autre que
+      *    '00' (OK) ou '10' (fin de fichier) est une anomalie (droits,
+      *    disque plein, fichier absent, ...) qui doit arreter le
+      *    traitement plutot que de le laisser se poursuivre en silence.
+       9000-ABEND-START.
+
+           DISPLAY '*** ERREUR FICHIER : ' WS-ABEND-FILE
+               ' - STATUT = ' WS-ABEND-STATUS ' ***'
+           DISPLAY '*** ARRET ANORMAL DU TRAITEMENT DATASSUR ***'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9000-ABEND-END.
+           EXIT.
+
+      ******************************************************************
+       9010-RAPPORT-CHECK-START.
+
+           IF NOT (RAPPORT-STATUS-OK OR RAPPORT-STATUS-EOF)
+               MOVE 'RAPPORT'        TO WS-ABEND-FILE
+               MOVE RAPPORT-STATUS   TO WS-ABEND-STATUS
+               PERFORM 9000-ABEND-START THRU 9000-ABEND-END
+           END-IF.
+
+       9010-RAPPORT-CHECK-END.
+           EXIT.
+
+      ******************************************************************
+       9020-DATASSUR-CHECK-START.
+
+           IF NOT (DATASSUR-STATUS-OK OR DATASSUR-STATUS-EOF)
+               MOVE 'DATASSUR'       TO WS-ABEND-FILE
+               MOVE DATASSUR-STATUS  TO WS-ABEND-STATUS
+               PERFORM 9000-ABEND-START THRU 9000-ABEND-END
+           END-IF.
+
+       9020-DATASSUR-CHECK-END.
+           EXIT.
+
+      ******************************************************************
+       9030-SPLIT-CHECK-START.
+
+           IF NOT (SPLIT-STATUS-OK OR SPLIT-STATUS-EOF)
+               MOVE WS-SPLIT-FILENAME TO WS-ABEND-FILE
+               MOVE SPLIT-STATUS      TO WS-ABEND-STATUS
+               PERFORM 9000-ABEND-START THRU 9000-ABEND-END
+           END-IF.
+
+       9030-SPLIT-CHECK-END.
+           EXIT.
+
+      ******************************************************************
+       9040-MARKER-CHECK-START.
+
+           IF NOT (MARKER-STATUS-OK OR MARKER-STATUS-EOF)
+               MOVE WS-MARKER-FILENAME TO WS-ABEND-FILE
+               MOVE MARKER-STATUS      TO WS-ABEND-STATUS
+               PERFORM 9000-ABEND-START THRU 9000-ABEND-END
+           END-IF.
+
+       9040-MARKER-CHECK-END.
+           EXIT.
+
+      ******************************************************************
+       9050-ARCHIVE-CHECK-START.
+
+           IF NOT (ARCHIVE-STATUS-OK OR ARCHIVE-STATUS-EOF)
+               MOVE WS-ARCHIVE-FILENAME TO WS-ABEND-FILE
+               MOVE ARCHIVE-STATUS      TO WS-ABEND-STATUS
+               PERFORM 9000-ABEND-START THRU 9000-ABEND-END
+           END-IF.
+
+       9050-ARCHIVE-CHECK-END.
+           EXIT.
+
+      ******************************************************************
+       9060-REJETS-CHECK-START.
+
+           IF NOT (REJETS-STATUS-OK OR REJETS-STATUS-EOF)
+               MOVE 'REJETS'         TO WS-ABEND-FILE
+               MOVE REJETS-STATUS    TO WS-ABEND-STATUS
+               PERFORM 9000-ABEND-START THRU 9000-ABEND-END
+           END-IF.
+
+       9060-REJETS-CHECK-END.
+           EXIT.
+
+      ******************************************************************
+       9070-UNIQUE-CHECK-START.
+
+           IF NOT (UNIQUE-STATUS-OK OR UNIQUE-STATUS-EOF)
+               MOVE 'UNIQUE-FILE'    TO WS-ABEND-FILE
+               MOVE UNIQUE-STATUS    TO WS-ABEND-STATUS
+               PERFORM 9000-ABEND-START THRU 9000-ABEND-END
+           END-IF.
+
+       9070-UNIQUE-CHECK-END.
+           EXIT.
+
+      ******************************************************************
+      *    Detection de reprise : la simple presence du marqueur du jour
+      *    signifie que le traitement a deja tourne avec succes, ce qui
+      *    evite de retraiter deux fois le meme datassur.dat.
+       7005-CHECKPOINT-START.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+
+           STRING 'datassur.dat.' DELIMITED BY SIZE
+                  WS-RUN-DATE     DELIMITED BY SIZE
+                  '.done'         DELIMITED BY SIZE
+               INTO WS-MARKER-FILENAME
+           END-STRING.
+
+           OPEN INPUT MARKER-FILE.
+           IF MARKER-STATUS-OK
+               CLOSE MARKER-FILE
+               DISPLAY '*** TRAITEMENT DEJA EFFECTUE CE JOUR : '
+                   WS-MARKER-FILENAME ' EXISTE DEJA ***'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF NOT MARKER-STATUS-NOTFOUND
+               MOVE WS-MARKER-FILENAME TO WS-ABEND-FILE
+               MOVE MARKER-STATUS      TO WS-ABEND-STATUS
+               PERFORM 9000-ABEND-START THRU 9000-ABEND-END
+           END-IF.
+
+       7005-CHECKPOINT-END.
+           EXIT.
+
+      ******************************************************************
        7000-READ-START.
-           
+
+      *    Controle prealable : le fichier est ouvrable avant de lancer
+      *    le tri externe (qui se chargera lui-meme de le lire).
            OPEN INPUT DATASSUR.
+           PERFORM 9020-DATASSUR-CHECK-START
+               THRU 9020-DATASSUR-CHECK-END.
 
-           DISPLAY "*********".
-           DISPLAY WS-ASSURANCE-TABLE(1).
-           DISPLAY "*********".           
+       7000-READ-END.
+           CLOSE DATASSUR.
+           PERFORM 9020-DATASSUR-CHECK-START
+               THRU 9020-DATASSUR-CHECK-END.
+           EXIT.
+
+      ******************************************************************
+       7100-SORT-START.
+
+      *    Tri externe disque (SORT ... USING/GIVING) : remplace la
+      *    table OCCURS 1 TO 999 et sa comparaison O(n2). La volumetrie
+      *    n'est plus plafonnee par une table en memoire, et la fusion
+      *    des doublons se fait en une seule passe sequentielle sur le
+      *    flux trie, cle par cle (WS-DATASSUR-NUMBER).
+           OPEN OUTPUT REJETS.
+           PERFORM 9060-REJETS-CHECK-START THRU 9060-REJETS-CHECK-END.
+           OPEN OUTPUT UNIQUE-FILE.
+           PERFORM 9070-UNIQUE-CHECK-START THRU 9070-UNIQUE-CHECK-END.
+
+           INITIALIZE REC-LGTH.
+           INITIALIZE WS-REJET-NB.
+           INITIALIZE WS-UNIQ-NB.
+           MOVE LOW-VALUES TO WS-PREV-NUMBER.
+           MOVE 'N' TO WS-SORT-EOF.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-NUMBER
+               INPUT PROCEDURE IS 7115-SORT-INPUT-START
+                   THRU 7115-SORT-INPUT-END
+               OUTPUT PROCEDURE IS 7120-DEDUP-OUTPUT-START
+                   THRU 7120-DEDUP-OUTPUT-END.
+
+           IF SORT-RETURN NOT = 0
+               DISPLAY '*** ERREUR SORT : SORT-RETURN = ' SORT-RETURN
+                   ' ***'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           CLOSE REJETS.
+           PERFORM 9060-REJETS-CHECK-START THRU 9060-REJETS-CHECK-END.
+           CLOSE UNIQUE-FILE.
+           PERFORM 9070-UNIQUE-CHECK-START THRU 9070-UNIQUE-CHECK-END.
+
+           PERFORM 7130-DEDUP-RECONCILE-START
+               THRU 7130-DEDUP-RECONCILE-END.
+
+       7100-SORT-END.
+           EXIT.
+
+      ******************************************************************
+      *    Procedure d'entree du tri : lecture explicite de DATASSUR a
+      *    la place de SORT ... USING, pour que chaque READ passe par
+      *    9020-DATASSUR-CHECK-START (un SD ne prend pas de clause FILE
+      *    STATUS, donc SORT ... USING rendait une erreur disque en
+      *    cours de tri indetectable).
+       7115-SORT-INPUT-START.
+
+           OPEN INPUT DATASSUR.
+           PERFORM 9020-DATASSUR-CHECK-START
+               THRU 9020-DATASSUR-CHECK-END.
 
            PERFORM UNTIL DATASSUR-STATUS-EOF
-               ADD 1 TO REC-LGTH
                READ DATASSUR
-               MOVE FIELD-REC-DATASSUR
-               TO WS-ASSURANCE-TABLE(IDX-REC)
-      *         DISPLAY WS-ASSURANCE-TABLE(IDX-REC)
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FIELD-REC-DATASSUR TO SD-RECORD
+                       RELEASE SD-RECORD
+               END-READ
+               PERFORM 9020-DATASSUR-CHECK-START
+                   THRU 9020-DATASSUR-CHECK-END
            END-PERFORM.
 
-           DISPLAY "*********".
-           DISPLAY WS-ASSURANCE-TABLE(1).
-           DISPLAY "*********".
-
-       7000-READ-END.
            CLOSE DATASSUR.
+           PERFORM 9020-DATASSUR-CHECK-START
+               THRU 9020-DATASSUR-CHECK-END.
+
+       7115-SORT-INPUT-END.
            EXIT.
 
-      ****************************************************************** 
-       7100-SORT-START.
+      ******************************************************************
+      *    Controle de coherence du dedoublonnage : chaque ligne lue en
+      *    entree doit se retrouver soit dans les uniques, soit dans
+      *    les rejets ; tout ecart signale une perte ou un doublon
+      *    silencieux pendant le tri/fusion, avant meme l'ecriture du
+      *    rapport (voir aussi 7250-RECONCILE-START plus loin, qui
+      *    controle l'etape d'ecriture elle-meme).
+       7130-DEDUP-RECONCILE-START.
+
+           IF REC-LGTH NOT EQUAL WS-UNIQ-NB + WS-REJET-NB
+               DISPLAY '*** ECART DE CONTROLE : ' REC-LGTH
+                   ' LIGNE(S) LUE(S), ' WS-UNIQ-NB ' UNIQUE(S) + '
+                   WS-REJET-NB ' REJETEE(S) ***'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       7130-DEDUP-RECONCILE-END.
+           EXIT.
+
+      ******************************************************************
+       7120-DEDUP-OUTPUT-START.
+
+           PERFORM UNTIL WS-SORT-IS-EOF
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       PERFORM 7125-DEDUP-MERGE-START
+                           THRU 7125-DEDUP-MERGE-END
+               END-RETURN
+           END-PERFORM.
 
-            SORT WS-ASSURANCE-TABLE 
-            ON ASCENDING KEY WS-DATASSUR-NUMBER.
-            
-            INITIALIZE WS-IDX-1.
-            INITIALIZE WS-IDX-2.
+       7120-DEDUP-OUTPUT-END.
+           EXIT.
 
-            PERFORM REC-LGTH TIMES
-            IF WS-ASSURANCE-TABLE(WS-IDX-1)
-            EQUAL WS-ASSURANCE-TABLE(WS-IDX-2)
-            INITIALIZE WS-ASSURANCE-TABLE(WS-IDX-2)
-            END-IF
-            END-PERFORM.
+      ******************************************************************
+       7125-DEDUP-MERGE-START.
+
+           ADD 1 TO REC-LGTH.
+
+           IF SD-NUMBER EQUAL WS-PREV-NUMBER
+               PERFORM 7110-REJET-WRITE-START
+                   THRU 7110-REJET-WRITE-END
+           ELSE
+               ADD 1 TO WS-UNIQ-NB
+               MOVE SD-RECORD TO FILE-REC-UNIQUE
+               WRITE FILE-REC-UNIQUE
+               PERFORM 9070-UNIQUE-CHECK-START
+                   THRU 9070-UNIQUE-CHECK-END
+               MOVE SD-NUMBER TO WS-PREV-NUMBER
+           END-IF.
+
+       7125-DEDUP-MERGE-END.
+           EXIT.
 
-            SORT WS-ASSURANCE-TABLE 
-            ON ASCENDING KEY WS-DATASSUR-NUMBER.
+      ******************************************************************
+       7110-REJET-WRITE-START.
+
+           ADD 1 TO WS-REJET-NB.
+           MOVE SD-NUMBER   TO WS-REJET-NUMBER
+           MOVE SD-CONTRACT TO WS-REJET-CONTRACT
+           MOVE SD-SOMME    TO WS-REJET-SOMME
+           DISPLAY 'DOUBLON REJETE : ' WS-REJET-LINE
+           MOVE WS-REJET-LINE TO FIELD-WRITE-REJETS
+           WRITE FILE-WRITE-REJETS.
+           PERFORM 9060-REJETS-CHECK-START THRU 9060-REJETS-CHECK-END.
+
+       7110-REJET-WRITE-END.
+           EXIT.
 
-       7100-SORT-END.
-           EXIT.     
+      ******************************************************************
+       7200-WRITE-START.
 
-      ****************************************************************** 
-       7200-WRITE-START. 
-           
            OPEN OUTPUT RAPPORT.
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
            CLOSE RAPPORT.
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
            OPEN EXTEND RAPPORT.
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
 
-           PERFORM 7210-HEAD-WRITE-START   THRU 7210-HEAD-WRITE-END. 
+           PERFORM 7210-HEAD-WRITE-START   THRU 7210-HEAD-WRITE-END.
 
            MOVE REC-LGTH TO PRT-LINE-COUNT.
-           INITIALIZE WS-IDX-2. 
-
-           PERFORM PRT-LINE-COUNT TIMES
-               INITIALIZE FIELD-WRITE-RAPPORT           
-               MOVE WS-ASSURANCE-TABLE(WS-IDX-2) TO FIELD-WRITE-RAPPORT
-               WRITE FILE-WRITE-RAPPORT
-               DISPLAY WS-ASSURANCE-TABLE(WS-IDX-2)
-               ADD 1 TO WS-IDX-2
+           INITIALIZE WS-TYPE-TOTAL-REC.
+           INITIALIZE WS-GRAND-COUNT.
+           INITIALIZE WS-GRAND-SOMME.
+           INITIALIZE WS-WRITTEN-NB.
+
+           OPEN INPUT UNIQUE-FILE.
+           PERFORM 9070-UNIQUE-CHECK-START THRU 9070-UNIQUE-CHECK-END.
+           PERFORM UNTIL UNIQUE-STATUS-EOF
+               READ UNIQUE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 7230-LINE-WRITE-START
+                           THRU 7230-LINE-WRITE-END
+               END-READ
+               PERFORM 9070-UNIQUE-CHECK-START
+                   THRU 9070-UNIQUE-CHECK-END
            END-PERFORM.
+           CLOSE UNIQUE-FILE.
+           PERFORM 9070-UNIQUE-CHECK-START THRU 9070-UNIQUE-CHECK-END.
 
-           
-           PERFORM 7220-FOOT-WRITE-START   THRU 7220-FOOT-WRITE-END. 
+           PERFORM 7220-FOOT-WRITE-START   THRU 7220-FOOT-WRITE-END.
+
+           PERFORM 7240-SPLIT-WRITE-START  THRU 7240-SPLIT-WRITE-END.
+
+           PERFORM 7250-RECONCILE-START    THRU 7250-RECONCILE-END.
 
        7200-WRITE-END.
            CLOSE RAPPORT.
-           EXIT.      
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
+           EXIT.
+
+      ******************************************************************
+      *    Controle de coherence : le nombre de lignes effectivement
+      *    ecrites dans RAPPORT doit correspondre exactement au nombre
+      *    de lignes uniques issues de la deduplication ; tout ecart
+      *    signale une perte (ou un doublon) silencieuse de donnees.
+       7250-RECONCILE-START.
+
+           IF WS-WRITTEN-NB NOT EQUAL WS-UNIQ-NB
+               DISPLAY '*** ECART DE CONTROLE : ' WS-UNIQ-NB
+                   ' LIGNE(S) ATTENDUE(S) APRES DEDOUBLONNAGE, '
+                   WS-WRITTEN-NB ' ECRITE(S) DANS LE RAPPORT ***'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       7250-RECONCILE-END.
+           EXIT.
+
+      ******************************************************************
+      *    Archivage du fichier d'entree sous un nom date, une fois le
+      *    traitement du jour termine avec succes.
+       7300-ARCHIVE-START.
+
+           STRING 'datassur.dat.' DELIMITED BY SIZE
+                  WS-RUN-DATE     DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILENAME
+           END-STRING.
 
-      ****************************************************************** 
+           OPEN INPUT DATASSUR.
+           PERFORM 9020-DATASSUR-CHECK-START
+               THRU 9020-DATASSUR-CHECK-END.
+
+           OPEN OUTPUT ARCHIVE-FILE.
+           PERFORM 9050-ARCHIVE-CHECK-START THRU 9050-ARCHIVE-CHECK-END.
+
+           PERFORM UNTIL DATASSUR-STATUS-EOF
+               READ DATASSUR
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FIELD-REC-DATASSUR TO FILE-REC-ARCHIVE
+                       WRITE FILE-REC-ARCHIVE
+                       PERFORM 9050-ARCHIVE-CHECK-START
+                           THRU 9050-ARCHIVE-CHECK-END
+               END-READ
+               PERFORM 9020-DATASSUR-CHECK-START
+                   THRU 9020-DATASSUR-CHECK-END
+           END-PERFORM.
+
+           CLOSE DATASSUR.
+           PERFORM 9020-DATASSUR-CHECK-START
+               THRU 9020-DATASSUR-CHECK-END.
+
+           CLOSE ARCHIVE-FILE.
+           PERFORM 9050-ARCHIVE-CHECK-START THRU 9050-ARCHIVE-CHECK-END.
+
+       7300-ARCHIVE-END.
+           EXIT.
+
+      ******************************************************************
+      *    Depot du marqueur de reprise : sa seule existence empechera
+      *    un relancement accidentel du traitement pour la meme date.
+       7310-MARKER-WRITE-START.
+
+           OPEN OUTPUT MARKER-FILE.
+           PERFORM 9040-MARKER-CHECK-START THRU 9040-MARKER-CHECK-END.
+
+           MOVE WS-RUN-DATE    TO WS-MARKER-DATE
+           MOVE WS-WRITTEN-NB  TO WS-MARKER-COUNT
+           MOVE WS-MARKER-LINE TO FILE-REC-MARKER
+           WRITE FILE-REC-MARKER.
+           PERFORM 9040-MARKER-CHECK-START THRU 9040-MARKER-CHECK-END.
+
+           CLOSE MARKER-FILE.
+           PERFORM 9040-MARKER-CHECK-START THRU 9040-MARKER-CHECK-END.
+
+       7310-MARKER-WRITE-END.
+           EXIT.
+
+      ******************************************************************
+       7230-LINE-WRITE-START.
+
+           MOVE FILE-REC-UNIQUE TO WS-CUR-REC.
+           INITIALIZE FIELD-WRITE-RAPPORT
+           MOVE WS-CUR-REC TO FIELD-WRITE-RAPPORT
+           WRITE FILE-WRITE-RAPPORT
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END
+           DISPLAY WS-CUR-REC
+           ADD 1 TO WS-WRITTEN-NB
+           PERFORM 7215-TYPE-ACCUM-START
+               THRU 7215-TYPE-ACCUM-END.
+
+       7230-LINE-WRITE-END.
+           EXIT.
+
+      ******************************************************************
+       7215-TYPE-ACCUM-START.
+
+           MOVE WS-DATASSUR-SOMME TO WS-SOMME-NUM.
+           MOVE 'N' TO WS-TYPE-FOUND.
+           SET IDX-TYPE TO 1.
+
+           PERFORM WS-TYPE-NB TIMES
+               IF WS-TYPE-KEY(IDX-TYPE) EQUAL WS-DATASSUR-C-TYPE
+                   ADD 1 TO WS-TYPE-COUNT(IDX-TYPE)
+                   ADD WS-SOMME-NUM TO WS-TYPE-SOMME(IDX-TYPE)
+                       ON SIZE ERROR
+                           DISPLAY '*** ERREUR : DEPASSEMENT DU '
+                               'SOUS-TOTAL PAR TYPE ***'
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                   END-ADD
+                   MOVE 'O' TO WS-TYPE-FOUND
+               END-IF
+               SET IDX-TYPE UP BY 1
+           END-PERFORM.
+
+           IF NOT WS-TYPE-IS-FOUND
+               IF WS-TYPE-NB >= 50
+                   DISPLAY '*** ERREUR : PLUS DE 50 TYPES DE CONTRAT '
+                       'DISTINCTS (WS-TYPE-TOTALS SATURE) ***'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-TYPE-NB
+               SET IDX-TYPE TO WS-TYPE-NB
+               MOVE WS-DATASSUR-C-TYPE
+                   TO WS-TYPE-KEY(IDX-TYPE)
+               MOVE 1 TO WS-TYPE-COUNT(IDX-TYPE)
+               MOVE WS-SOMME-NUM TO WS-TYPE-SOMME(IDX-TYPE)
+           END-IF.
+
+           ADD 1 TO WS-GRAND-COUNT.
+           ADD WS-SOMME-NUM TO WS-GRAND-SOMME
+               ON SIZE ERROR
+                   DISPLAY '*** ERREUR : DEPASSEMENT DU '
+                       'SOUS-TOTAL GENERAL ***'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-ADD.
+
+       7215-TYPE-ACCUM-END.
+           EXIT.
+
+      ******************************************************************
        7210-HEAD-WRITE-START.
 
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:4)  TO PRT-DATE-AAAA
+           MOVE WS-CURRENT-DATE-TIME(5:2)  TO PRT-DATE-MM
+           MOVE WS-CURRENT-DATE-TIME(7:2)  TO PRT-DATE-JJ
+           MOVE WS-CURRENT-DATE-TIME(9:2)  TO PRT-DATE-HH
+           MOVE WS-CURRENT-DATE-TIME(11:2) TO PRT-DATE-MN
+           MOVE WS-CURRENT-DATE-TIME(13:2) TO PRT-DATE-SS
+
            MOVE PRT-STARS
                   TO FIELD-WRITE-RAPPORT
-           WRITE FILE-WRITE-RAPPORT.            
-           MOVE PRT-TITLE            
+           WRITE FILE-WRITE-RAPPORT.
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
+           MOVE PRT-TITLE
                   TO FIELD-WRITE-RAPPORT
            WRITE FILE-WRITE-RAPPORT.
-           MOVE PRT-IDENTITY         
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
+           MOVE PRT-IDENTITY
                   TO FIELD-WRITE-RAPPORT
            WRITE FILE-WRITE-RAPPORT.
-           MOVE PRT-DATE             
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
+           INITIALIZE FIELD-WRITE-RAPPORT
+           MOVE PRT-DATE
                   TO FIELD-WRITE-RAPPORT
            WRITE FILE-WRITE-RAPPORT.
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
            MOVE PRT-STARS
                   TO FIELD-WRITE-RAPPORT
-           WRITE FILE-WRITE-RAPPORT. 
+           WRITE FILE-WRITE-RAPPORT.
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
 
        7210-HEAD-WRITE-END.
            EXIT.
 
-      ****************************************************************** 
-       7220-FOOT-WRITE-START.       
+      ******************************************************************
+       7220-FOOT-WRITE-START.
 
-           INITIALIZE FIELD-WRITE-RAPPORT.   
+           INITIALIZE FIELD-WRITE-RAPPORT.
            MOVE PRT-STARS
                   TO FIELD-WRITE-RAPPORT
-           WRITE FILE-WRITE-RAPPORT.                    
+           WRITE FILE-WRITE-RAPPORT.
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
 
            DISPLAY PRT-FOOT.
            MOVE PRT-FOOT
            TO FIELD-WRITE-RAPPORT
            WRITE FILE-WRITE-RAPPORT.
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
+
+           SET IDX-TYPE TO 1.
+           PERFORM WS-TYPE-NB TIMES
+               INITIALIZE FIELD-WRITE-RAPPORT
+               MOVE WS-TYPE-KEY(IDX-TYPE)   TO PRT-TYPE-KEY
+               MOVE WS-TYPE-COUNT(IDX-TYPE) TO PRT-TYPE-COUNT
+               MOVE WS-TYPE-SOMME(IDX-TYPE) TO PRT-TYPE-SOMME
+               DISPLAY PRT-TYPE-LINE
+               MOVE PRT-TYPE-LINE TO FIELD-WRITE-RAPPORT
+               WRITE FILE-WRITE-RAPPORT
+               PERFORM 9010-RAPPORT-CHECK-START
+                   THRU 9010-RAPPORT-CHECK-END
+               SET IDX-TYPE UP BY 1
+           END-PERFORM.
+
+           MOVE WS-GRAND-COUNT TO PRT-GRAND-COUNT.
+           MOVE WS-GRAND-SOMME TO PRT-GRAND-SOMME.
+           DISPLAY PRT-GRAND-LINE.
+           INITIALIZE FIELD-WRITE-RAPPORT.
+           MOVE PRT-GRAND-LINE TO FIELD-WRITE-RAPPORT
+           WRITE FILE-WRITE-RAPPORT.
+           PERFORM 9010-RAPPORT-CHECK-START THRU 9010-RAPPORT-CHECK-END.
 
        7220-FOOT-WRITE-END.
            EXIT.
 
       ******************************************************************
+      *    Eclatement du rapport par type de contrat : un fichier
+      *    RAPPORT-<TYPE>.dat par valeur de WS-DATASSUR-C-TYPE, pour que
+      *    chaque equipe metier recoive uniquement ses lignes sans avoir
+      *    a filtrer le rapport global.
+       7240-SPLIT-WRITE-START.
+
+           SET IDX-TYPE TO 1.
+           PERFORM WS-TYPE-NB TIMES
+               PERFORM 7245-SPLIT-FILE-START THRU 7245-SPLIT-FILE-END
+               SET IDX-TYPE UP BY 1
+           END-PERFORM.
+
+       7240-SPLIT-WRITE-END.
+           EXIT.
+
+      ******************************************************************
+       7245-SPLIT-FILE-START.
+
+           MOVE FUNCTION TRIM(WS-TYPE-KEY(IDX-TYPE))
+               TO WS-SPLIT-TYPE-TRIM
+           STRING 'RAPPORT-' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SPLIT-TYPE-TRIM) DELIMITED BY SIZE
+                  '.dat' DELIMITED BY SIZE
+               INTO WS-SPLIT-FILENAME
+
+           OPEN OUTPUT RAPPORT-TYPE.
+           PERFORM 9030-SPLIT-CHECK-START THRU 9030-SPLIT-CHECK-END.
+
+           MOVE WS-TYPE-KEY(IDX-TYPE) TO PRT-SPLIT-TYPE
+           MOVE PRT-SPLIT-HEAD TO FILE-WRITE-SPLIT
+           WRITE FILE-WRITE-SPLIT.
+           PERFORM 9030-SPLIT-CHECK-START THRU 9030-SPLIT-CHECK-END.
+
+           INITIALIZE PRT-SPLIT-COUNT.
+
+           OPEN INPUT UNIQUE-FILE.
+           PERFORM 9070-UNIQUE-CHECK-START THRU 9070-UNIQUE-CHECK-END.
+           PERFORM UNTIL UNIQUE-STATUS-EOF
+               READ UNIQUE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FILE-REC-UNIQUE TO WS-CUR-REC
+                       IF WS-DATASSUR-C-TYPE EQUAL WS-TYPE-KEY(IDX-TYPE)
+                           INITIALIZE FILE-WRITE-SPLIT
+                           MOVE WS-CUR-REC TO FILE-WRITE-SPLIT
+                           WRITE FILE-WRITE-SPLIT
+                           PERFORM 9030-SPLIT-CHECK-START
+                               THRU 9030-SPLIT-CHECK-END
+                           ADD 1 TO PRT-SPLIT-COUNT
+                       END-IF
+               END-READ
+               PERFORM 9070-UNIQUE-CHECK-START
+                   THRU 9070-UNIQUE-CHECK-END
+           END-PERFORM.
+           CLOSE UNIQUE-FILE.
+           PERFORM 9070-UNIQUE-CHECK-START THRU 9070-UNIQUE-CHECK-END.
+
+           MOVE PRT-SPLIT-FOOT TO FILE-WRITE-SPLIT.
+           WRITE FILE-WRITE-SPLIT.
+           PERFORM 9030-SPLIT-CHECK-START THRU 9030-SPLIT-CHECK-END.
+
+           CLOSE RAPPORT-TYPE.
+           PERFORM 9030-SPLIT-CHECK-START THRU 9030-SPLIT-CHECK-END.
+
+       7245-SPLIT-FILE-END.
+           EXIT.
+
+      ******************************************************************
