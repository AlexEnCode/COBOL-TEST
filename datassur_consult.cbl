@@ -0,0 +1,169 @@
+      ******************************************************************
+      *                                                                *
+      *      Consultation directe d'un enregistrement de datassur.dat  *
+      *      par numero, sans passer par le traitement de synthese.    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. datassur-consult.
+       AUTHOR. AlexEnCode.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *    Memes montants a virgule decimale que dans datassur.cbl ;
+      *    sans cette clause la virgule ne serait qu'un caractere
+      *    d'edition, pas un vrai separateur decimal.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT DATASSUR ASSIGN TO 'datassur.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS DATASSUR-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD DATASSUR
+           RECORD CONTAINS 125 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 FILE-REC-DATASSUR.
+        02 FIELD-REC-DATASSUR        PIC X(125).
+
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  DATASSUR-STATUS          PIC X(02) VALUE SPACE.
+           88 DATASSUR-STATUS-OK    VALUE '00'.
+           88 DATASSUR-STATUS-EOF   VALUE '10'.
+
+       01  WS-ABEND-FILE           PIC X(30) VALUE SPACE.
+       01  WS-ABEND-STATUS         PIC X(02) VALUE SPACE.
+
+       01  WS-SEARCH-NUMBER        PIC X(08) VALUE SPACE.
+       01  WS-FOUND-FLAG           PIC X(01) VALUE 'N'.
+           88 WS-RECORD-FOUND      VALUE 'O'.
+
+      *    Meme decoupage champ-par-champ que WS-CUR-REC dans
+      *    datassur.cbl : NUMBER|CONTRACT|CONTRACS|IRP|C-TYPE|
+      *    DATE-EFFET|DATE-ECH|SOMMEEuros.
+       01  WS-LOOKUP-REC.
+           05 WS-DATASSUR-NUMBER     PIC X(08)     VALUE SPACE.
+           05 FILLER                 PIC X         VALUE '|'.
+           05 WS-DATASSUR-CONTRACT   PIC X(14)     VALUE SPACE.
+           05 FILLER                 PIC X         VALUE '|'.
+           05 WS-DATASSUR-CONTRACS   PIC X(14)     VALUE SPACE.
+           05 FILLER                 PIC X         VALUE '|'.
+           05 WS-DATASSUR-IRP        PIC X(41)     VALUE SPACE.
+           05 FILLER                 PIC X         VALUE '|'.
+           05 WS-DATASSUR-C-TYPE     PIC X(08)     VALUE SPACE.
+           05 FILLER                 PIC X         VALUE '|'.
+           05 WS-DATASSUR-DATE-EFFET PIC 9(08)     VALUE ZERO.
+           05 FILLER                 PIC X         VALUE '|'.
+           05 WS-DATASSUR-DATE-ECH   PIC 9(08)     VALUE ZERO.
+           05 FILLER                 PIC X         VALUE '|'.
+           05 WS-DATASSUR-SOMME      PIC 999999,99 VALUE ZERO.
+           05 FILLER                 PIC X(5)      VALUE 'Euros'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+
+           PERFORM 0000-MAIN-START   THRU 0000-MAIN-END.
+
+      ******************************************************************
+       0000-MAIN-START.
+
+           DISPLAY 'NUMERO DE CONTRAT A RECHERCHER (8 CARACTERES) : '
+               WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-NUMBER.
+
+           PERFORM 7400-LOOKUP-START THRU 7400-LOOKUP-END.
+
+           IF NOT WS-RECORD-FOUND
+               DISPLAY '*** AUCUN ENREGISTREMENT TROUVE POUR LE '
+                   'NUMERO : ' WS-SEARCH-NUMBER ' ***'
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       0000-MAIN-END.
+           STOP RUN.
+
+      ******************************************************************
+      *    Controle des codes retour fichier : tout statut autre que
+      *    '00' (OK) ou '10' (fin de fichier) est une anomalie qui doit
+      *    arreter le traitement plutot que de le laisser se poursuivre
+      *    en silence.
+       9020-DATASSUR-CHECK-START.
+
+           IF NOT (DATASSUR-STATUS-OK OR DATASSUR-STATUS-EOF)
+               MOVE 'DATASSUR'       TO WS-ABEND-FILE
+               MOVE DATASSUR-STATUS  TO WS-ABEND-STATUS
+               DISPLAY '*** ERREUR FICHIER : ' WS-ABEND-FILE
+                   ' - STATUT = ' WS-ABEND-STATUS ' ***'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       9020-DATASSUR-CHECK-END.
+           EXIT.
+
+      ******************************************************************
+      *    Lecture sequentielle de datassur.dat, a la recherche du seul
+      *    enregistrement dont le numero correspond a WS-SEARCH-NUMBER.
+       7400-LOOKUP-START.
+
+           MOVE 'N' TO WS-FOUND-FLAG.
+
+           OPEN INPUT DATASSUR.
+           PERFORM 9020-DATASSUR-CHECK-START
+               THRU 9020-DATASSUR-CHECK-END.
+
+           PERFORM UNTIL DATASSUR-STATUS-EOF OR WS-RECORD-FOUND
+               READ DATASSUR
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FIELD-REC-DATASSUR TO WS-LOOKUP-REC
+                       IF WS-DATASSUR-NUMBER EQUAL WS-SEARCH-NUMBER
+                           MOVE 'O' TO WS-FOUND-FLAG
+                           PERFORM 7410-DISPLAY-START
+                               THRU 7410-DISPLAY-END
+                       END-IF
+               END-READ
+               PERFORM 9020-DATASSUR-CHECK-START
+                   THRU 9020-DATASSUR-CHECK-END
+           END-PERFORM.
+
+           CLOSE DATASSUR.
+           PERFORM 9020-DATASSUR-CHECK-START
+               THRU 9020-DATASSUR-CHECK-END.
+
+       7400-LOOKUP-END.
+           EXIT.
+
+      ******************************************************************
+       7410-DISPLAY-START.
+
+           DISPLAY '--------------------------------------------------'.
+           DISPLAY 'NUMERO       : ' WS-DATASSUR-NUMBER.
+           DISPLAY 'CONTRAT      : ' WS-DATASSUR-CONTRACT.
+           DISPLAY 'CONTRAT SEC. : ' WS-DATASSUR-CONTRACS.
+           DISPLAY 'IRP          : ' WS-DATASSUR-IRP.
+           DISPLAY 'TYPE         : ' WS-DATASSUR-C-TYPE.
+           DISPLAY 'DATE EFFET   : ' WS-DATASSUR-DATE-EFFET.
+           DISPLAY 'DATE ECHEANCE: ' WS-DATASSUR-DATE-ECH.
+           DISPLAY 'SOMME        : ' WS-DATASSUR-SOMME ' Euros'.
+           DISPLAY '--------------------------------------------------'.
+
+       7410-DISPLAY-END.
+           EXIT.
+
+      ******************************************************************
